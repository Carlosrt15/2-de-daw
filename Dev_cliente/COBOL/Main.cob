@@ -1,25 +1,499 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUMA-NUMEROS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANENT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESUSAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT ERROR-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CHKPT-KEY
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT RESULT-INDEX-FILE ASSIGN TO "RESINDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RX-CLAVE
+               FILE STATUS IS WS-RESIDX-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLEXTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+           COPY CPTRANS.
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+           COPY CPRESULT.
+
+       FD  ERROR-FILE
+           RECORDING MODE IS F.
+           COPY CPERROR.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY CPAUDIT.
+
+       FD  CHECKPOINT-FILE.
+           COPY CPCHKPT.
+
+       FD  RESULT-INDEX-FILE.
+           COPY CPRESIDX.
+
+       FD  GL-EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY CPGLEXT.
+
        WORKING-STORAGE SECTION.
-       77 NUM1        PIC 9(5) VALUE 0.
-       77 NUM2        PIC 9(5) VALUE 0.
-       77 RESULTADO   PIC 9(6) VALUE 0.
+       77  NUM1                    PIC 9(5) VALUE 0.
+       77  NUM2                    PIC 9(5) VALUE 0.
+       77  RESULTADO               PIC 9(10) VALUE 0.
+       77  WS-OPERACION            PIC X(1) VALUE 'S'.
+       77  WS-RC-NUEVO             PIC 9(2) VALUE 0.
+
+       77  WS-TRANS-STATUS         PIC X(2) VALUE SPACES.
+       77  WS-RESULT-STATUS        PIC X(2) VALUE SPACES.
+       77  WS-ERROR-STATUS         PIC X(2) VALUE SPACES.
+       77  WS-AUDIT-STATUS         PIC X(2) VALUE SPACES.
+       77  WS-CHKPT-STATUS         PIC X(2) VALUE SPACES.
+       77  WS-RESIDX-STATUS        PIC X(2) VALUE SPACES.
+       77  WS-GLEXTR-STATUS        PIC X(2) VALUE SPACES.
+       77  WS-FECHA-EJECUCION      PIC 9(8) VALUE 0.
+       77  WS-JOB-ID               PIC X(8) VALUE SPACES.
+
+       01  WS-CHECKPOINT-CTRL.
+           05  WS-CHKPT-KEY            PIC 9(4) VALUE 1.
+           05  WS-ULTIMO-PROCESADO     PIC 9(9) VALUE 0.
+           05  WS-CONTADOR-LEIDOS      PIC 9(9) VALUE 0.
+           05  WS-INTERVALO-CHKPT      PIC 9(5) VALUE 1.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS        PIC X VALUE 'N'.
+               88  FIN-TRANSACCIONES       VALUE 'S'.
+           05  WS-SIZE-ERROR-SW    PIC X VALUE 'N'.
+               88  HUBO-ERROR-TAMANO        VALUE 'S'.
+           05  WS-TRANS-VALIDA-SW  PIC X VALUE 'S'.
+               88  TRANSACCION-VALIDA       VALUE 'S'.
+           05  WS-EOF-RESULT-SW    PIC X VALUE 'N'.
+               88  FIN-RESULT-FILE          VALUE 'S'.
+           05  WS-APERTURA-OK-SW   PIC X VALUE 'S'.
+               88  APERTURA-EXITOSA         VALUE 'S'.
+
+       01  WS-VALIDACION.
+           05  WS-RAZON-COD        PIC X(2) VALUE SPACES.
+           05  WS-RAZON-DESC       PIC X(30) VALUE SPACES.
+
+       01  WS-CONTROL-TOTALES.
+           05  WS-CONTADOR-PROCESADOS  PIC 9(7) VALUE 0.
+           05  WS-CONTADOR-RECHAZADOS  PIC 9(7) VALUE 0.
+           05  WS-SUMA-TOTAL           PIC 9(10) VALUE 0.
 
        PROCEDURE DIVISION.
+       0000-PRINCIPAL.
            DISPLAY "=============================="
            DISPLAY "   PROGRAMA DE SUMA EN COBOL"
            DISPLAY "=============================="
-           DISPLAY "Ingrese el primer numero: "
-           ACCEPT NUM1
-           DISPLAY "Ingrese el segundo numero: "
-           ACCEPT NUM2
-
-           ADD NUM1 TO NUM2 GIVING RESULTADO
 
-           DISPLAY "------------------------------"
-           DISPLAY "La suma de " NUM1 " + " NUM2 " es: " RESULTADO
-           DISPLAY "------------------------------"
+           PERFORM 1000-INICIALIZAR
+           PERFORM 2000-PROCESAR-TRANSACCIONES
+               UNTIL FIN-TRANSACCIONES
+           PERFORM 8000-REPORTE-CONTROL
+           PERFORM 9000-FINALIZAR
 
            STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WS-FECHA-EJECUCION FROM DATE YYYYMMDD
+           ACCEPT WS-JOB-ID FROM ENVIRONMENT "JOBID"
+           IF WS-JOB-ID = SPACES
+               MOVE "SUMANUM1" TO WS-JOB-ID
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR TRANENT, STATUS: "
+                   WS-TRANS-STATUS
+               MOVE "S" TO WS-EOF-TRANS
+               MOVE "N" TO WS-APERTURA-OK-SW
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF
+
+           PERFORM 1100-LEER-CHECKPOINT
+
+           IF WS-ULTIMO-PROCESADO > 0
+               OPEN EXTEND RESULT-FILE
+           ELSE
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           IF WS-RESULT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR RESUSAL, STATUS: "
+                   WS-RESULT-STATUS
+               MOVE "S" TO WS-EOF-TRANS
+               MOVE "N" TO WS-APERTURA-OK-SW
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF
+
+           IF WS-ULTIMO-PROCESADO > 0
+               OPEN EXTEND ERROR-FILE
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+           END-IF
+           IF WS-ERROR-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR ERRLOG, STATUS: "
+                   WS-ERROR-STATUS
+               MOVE "S" TO WS-EOF-TRANS
+               MOVE "N" TO WS-APERTURA-OK-SW
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF
+
+           IF WS-ULTIMO-PROCESADO > 0
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR AUDITLOG, STATUS: "
+                   WS-AUDIT-STATUS
+               MOVE "S" TO WS-EOF-TRANS
+               MOVE "N" TO WS-APERTURA-OK-SW
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF
+
+           PERFORM 1200-ABRIR-INDICE-RESULTADOS.
+
+       1200-ABRIR-INDICE-RESULTADOS.
+           OPEN I-O RESULT-INDEX-FILE
+           IF WS-RESIDX-STATUS NOT = "00"
+               OPEN OUTPUT RESULT-INDEX-FILE
+               CLOSE RESULT-INDEX-FILE
+               OPEN I-O RESULT-INDEX-FILE
+           END-IF
+           IF WS-RESIDX-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR RESINDX, STATUS: "
+                   WS-RESIDX-STATUS
+               MOVE "N" TO WS-APERTURA-OK-SW
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF.
+
+       1100-LEER-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR CHKPTFIL, STATUS: "
+                   WS-CHKPT-STATUS
+               MOVE "N" TO WS-APERTURA-OK-SW
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+               MOVE 0 TO WS-ULTIMO-PROCESADO
+           ELSE
+               MOVE 1 TO WS-CHKPT-KEY
+               READ CHECKPOINT-FILE
+                   INVALID KEY
+                       MOVE 0 TO WS-ULTIMO-PROCESADO
+                   NOT INVALID KEY
+                       MOVE CK-ULTIMO-REGISTRO TO
+                           WS-ULTIMO-PROCESADO
+                       MOVE CK-ULTIMO-PROCESADO TO
+                           WS-CONTADOR-PROCESADOS
+                       MOVE CK-CONTADOR-RECHAZADOS TO
+                           WS-CONTADOR-RECHAZADOS
+                       MOVE CK-SUMA-TOTAL TO WS-SUMA-TOTAL
+               END-READ
+           END-IF
+
+           IF WS-ULTIMO-PROCESADO > 0
+               DISPLAY "REINICIO DETECTADO - SE OMITIRAN LOS PRIMEROS "
+                   WS-ULTIMO-PROCESADO " REGISTROS YA PROCESADOS"
+           END-IF.
+
+       2000-PROCESAR-TRANSACCIONES.
+           PERFORM 2100-LEER-TRANSACCION
+           IF NOT FIN-TRANSACCIONES
+               IF WS-CONTADOR-LEIDOS > WS-ULTIMO-PROCESADO
+                   PERFORM 2200-VALIDAR-TRANSACCION
+                   IF TRANSACCION-VALIDA
+                       PERFORM 2300-CALCULAR-RESULTADO
+                       IF NOT HUBO-ERROR-TAMANO
+                           PERFORM 2400-ESCRIBIR-RESULTADO
+                           PERFORM 2500-ESCRIBIR-AUDITORIA
+                           PERFORM 2600-ESCRIBIR-INDICE-RESULTADOS
+                       END-IF
+                   ELSE
+                       PERFORM 2700-ESCRIBIR-ERROR
+                   END-IF
+                   PERFORM 2800-VERIFICAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       2100-LEER-TRANSACCION.
+           READ TRANS-FILE
+               AT END
+                   MOVE "S" TO WS-EOF-TRANS
+               NOT AT END
+                   ADD 1 TO WS-CONTADOR-LEIDOS
+           END-READ.
+
+       2800-VERIFICAR-CHECKPOINT.
+           IF FUNCTION MOD(WS-CONTADOR-LEIDOS, WS-INTERVALO-CHKPT) = 0
+               MOVE WS-CONTADOR-LEIDOS TO CK-ULTIMO-REGISTRO
+               PERFORM 2900-ESCRIBIR-CHECKPOINT
+           END-IF.
+
+       2900-ESCRIBIR-CHECKPOINT.
+           MOVE WS-CONTADOR-PROCESADOS TO CK-ULTIMO-PROCESADO
+           MOVE WS-CONTADOR-RECHAZADOS TO CK-CONTADOR-RECHAZADOS
+           MOVE WS-SUMA-TOTAL          TO CK-SUMA-TOTAL
+           MOVE 1 TO WS-CHKPT-KEY
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       2950-REINICIAR-CHECKPOINT.
+           MOVE 0 TO CK-ULTIMO-REGISTRO
+           MOVE 0 TO CK-ULTIMO-PROCESADO
+           MOVE 0 TO CK-CONTADOR-RECHAZADOS
+           MOVE 0 TO CK-SUMA-TOTAL
+           MOVE 1 TO WS-CHKPT-KEY
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       2200-VALIDAR-TRANSACCION.
+           MOVE 'S' TO WS-TRANS-VALIDA-SW
+           MOVE SPACES TO WS-RAZON-COD WS-RAZON-DESC
+
+           IF TR-NUM1 NOT NUMERIC AND TR-NUM2 NOT NUMERIC
+               MOVE 'N' TO WS-TRANS-VALIDA-SW
+               MOVE "03" TO WS-RAZON-COD
+               MOVE "NUM1 Y NUM2 NO NUMERICOS" TO WS-RAZON-DESC
+           ELSE
+               IF TR-NUM1 NOT NUMERIC
+                   MOVE 'N' TO WS-TRANS-VALIDA-SW
+                   MOVE "01" TO WS-RAZON-COD
+                   MOVE "NUM1 NO NUMERICO" TO WS-RAZON-DESC
+               END-IF
+               IF TR-NUM2 NOT NUMERIC
+                   MOVE 'N' TO WS-TRANS-VALIDA-SW
+                   MOVE "02" TO WS-RAZON-COD
+                   MOVE "NUM2 NO NUMERICO" TO WS-RAZON-DESC
+               END-IF
+           END-IF
+
+           IF TRANSACCION-VALIDA
+               IF TR-OPERACION NOT = 'S' AND NOT = 'R'
+                                 AND NOT = 'M' AND NOT = 'D'
+                   MOVE 'N' TO WS-TRANS-VALIDA-SW
+                   MOVE "04" TO WS-RAZON-COD
+                   MOVE "OPERACION INVALIDA" TO WS-RAZON-DESC
+               END-IF
+           END-IF
+
+           IF TRANSACCION-VALIDA
+               MOVE TR-NUM1 TO NUM1
+               MOVE TR-NUM2 TO NUM2
+               MOVE TR-OPERACION TO WS-OPERACION
+           END-IF.
+
+       2300-CALCULAR-RESULTADO.
+           MOVE 'N' TO WS-SIZE-ERROR-SW
+
+           EVALUATE WS-OPERACION
+               WHEN 'S'
+                   ADD NUM1 TO NUM2 GIVING RESULTADO
+                       ON SIZE ERROR
+                           PERFORM 2350-MARCAR-ERROR-TAMANO
+                   END-ADD
+               WHEN 'R'
+                   IF NUM1 < NUM2
+                       PERFORM 2350-MARCAR-ERROR-TAMANO
+                   ELSE
+                       SUBTRACT NUM2 FROM NUM1 GIVING RESULTADO
+                           ON SIZE ERROR
+                               PERFORM 2350-MARCAR-ERROR-TAMANO
+                       END-SUBTRACT
+                   END-IF
+               WHEN 'M'
+                   MULTIPLY NUM1 BY NUM2 GIVING RESULTADO
+                       ON SIZE ERROR
+                           PERFORM 2350-MARCAR-ERROR-TAMANO
+                   END-MULTIPLY
+               WHEN 'D'
+                   DIVIDE NUM1 BY NUM2 GIVING RESULTADO
+                       ON SIZE ERROR
+                           PERFORM 2350-MARCAR-ERROR-TAMANO
+                   END-DIVIDE
+           END-EVALUATE
+
+           IF NOT HUBO-ERROR-TAMANO
+               DISPLAY "------------------------------"
+               DISPLAY "Operacion " WS-OPERACION ": "
+                   NUM1 " , " NUM2 " -> " RESULTADO
+               DISPLAY "------------------------------"
+           END-IF.
+
+       2350-MARCAR-ERROR-TAMANO.
+           MOVE 'S' TO WS-SIZE-ERROR-SW
+           DISPLAY "ERROR DE DESBORDAMIENTO/DIVISION EN OPERACION "
+               WS-OPERACION ": " NUM1 " , " NUM2
+           MOVE "05" TO WS-RAZON-COD
+           MOVE "DESBORDAMIENTO O DIV POR CERO" TO WS-RAZON-DESC
+           PERFORM 2700-ESCRIBIR-ERROR.
+
+       2400-ESCRIBIR-RESULTADO.
+           MOVE NUM1        TO RS-NUM1
+           MOVE NUM2        TO RS-NUM2
+           MOVE RESULTADO   TO RS-RESULTADO
+           MOVE WS-OPERACION TO RS-OPERACION
+           WRITE RESULT-RECORD
+           IF WS-RESULT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ESCRIBIR RESUSAL, STATUS: "
+                   WS-RESULT-STATUS
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF
+
+           ADD 1 TO WS-CONTADOR-PROCESADOS
+           ADD RESULTADO TO WS-SUMA-TOTAL.
+
+       2500-ESCRIBIR-AUDITORIA.
+           MOVE WS-FECHA-EJECUCION TO AU-FECHA
+           MOVE WS-JOB-ID          TO AU-JOB-ID
+           MOVE NUM1               TO AU-NUM1
+           MOVE NUM2               TO AU-NUM2
+           MOVE RESULTADO          TO AU-RESULTADO
+           MOVE WS-OPERACION       TO AU-OPERACION
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR AL ESCRIBIR AUDITLOG, STATUS: "
+                   WS-AUDIT-STATUS
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF.
+
+       2600-ESCRIBIR-INDICE-RESULTADOS.
+           MOVE WS-FECHA-EJECUCION     TO RX-FECHA
+           MOVE WS-CONTADOR-PROCESADOS TO RX-SECUENCIA
+           MOVE NUM1                   TO RX-NUM1
+           MOVE NUM2                   TO RX-NUM2
+           MOVE WS-OPERACION           TO RX-OPERACION
+           MOVE RESULTADO              TO RX-RESULTADO
+           WRITE RESIDX-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR AL ESCRIBIR RESINDX, STATUS: "
+                       WS-RESIDX-STATUS
+                   MOVE 8 TO WS-RC-NUEVO
+                   PERFORM 9900-ESCALAR-RETURN-CODE
+           END-WRITE.
+
+       2700-ESCRIBIR-ERROR.
+           MOVE TR-NUM1        TO ER-NUM1
+           MOVE TR-NUM2        TO ER-NUM2
+           MOVE WS-RAZON-COD   TO ER-RAZON-COD
+           MOVE WS-RAZON-DESC  TO ER-RAZON-DESC
+           WRITE ERROR-RECORD
+           IF WS-ERROR-STATUS NOT = "00"
+               DISPLAY "ERROR AL ESCRIBIR ERRLOG, STATUS: "
+                   WS-ERROR-STATUS
+               MOVE 8 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF
+
+           DISPLAY "REGISTRO RECHAZADO - " WS-RAZON-COD
+               " " WS-RAZON-DESC
+
+           ADD 1 TO WS-CONTADOR-RECHAZADOS.
+
+       8000-REPORTE-CONTROL.
+           DISPLAY " "
+           DISPLAY "=============================="
+           DISPLAY "   REPORTE DE TOTALES DE CONTROL"
+           DISPLAY "=============================="
+           DISPLAY "PARES PROCESADOS    : " WS-CONTADOR-PROCESADOS
+           DISPLAY "SUMA DE RESULTADOS  : " WS-SUMA-TOTAL
+           DISPLAY "REGISTROS RECHAZADOS: " WS-CONTADOR-RECHAZADOS
+           DISPLAY "==============================".
+
+       9000-FINALIZAR.
+           IF APERTURA-EXITOSA
+               PERFORM 2950-REINICIAR-CHECKPOINT
+           END-IF
+
+           CLOSE TRANS-FILE
+           CLOSE RESULT-FILE
+           CLOSE ERROR-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE RESULT-INDEX-FILE
+
+           PERFORM 9100-GENERAR-EXTRACTO-GL.
+
+       9100-GENERAR-EXTRACTO-GL.
+           OPEN INPUT RESULT-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
+
+           IF WS-RESULT-STATUS = "00" AND WS-GLEXTR-STATUS = "00"
+               PERFORM 9110-ESCRIBIR-ENCABEZADO-GL
+               PERFORM 9120-COPIAR-DETALLE-GL
+                   UNTIL FIN-RESULT-FILE
+               PERFORM 9130-ESCRIBIR-PIE-GL
+           ELSE
+               DISPLAY "ERROR AL GENERAR EXTRACTO GL, STATUS RESUSAL: "
+                   WS-RESULT-STATUS " GLEXTR: " WS-GLEXTR-STATUS
+               MOVE 16 TO WS-RC-NUEVO
+               PERFORM 9900-ESCALAR-RETURN-CODE
+           END-IF
+
+           CLOSE RESULT-FILE
+           CLOSE GL-EXTRACT-FILE.
+
+       9110-ESCRIBIR-ENCABEZADO-GL.
+           MOVE WS-FECHA-EJECUCION     TO GL-FECHA-CORRIDA
+           MOVE WS-CONTADOR-PROCESADOS TO GL-CANT-REGISTROS
+           WRITE GL-HEADER-RECORD.
+
+       9120-COPIAR-DETALLE-GL.
+           READ RESULT-FILE
+               AT END
+                   MOVE 'S' TO WS-EOF-RESULT-SW
+               NOT AT END
+                   MOVE RS-NUM1      TO GL-NUM1
+                   MOVE RS-NUM2      TO GL-NUM2
+                   MOVE RS-OPERACION TO GL-OPERACION
+                   MOVE RS-RESULTADO TO GL-RESULTADO
+                   WRITE GL-DETALLE-RECORD
+           END-READ.
+
+       9130-ESCRIBIR-PIE-GL.
+           MOVE WS-SUMA-TOTAL TO GL-TOTAL-CONTROL
+           WRITE GL-TRAILER-RECORD.
+
+       9900-ESCALAR-RETURN-CODE.
+           IF WS-RC-NUEVO > RETURN-CODE
+               MOVE WS-RC-NUEVO TO RETURN-CODE
+           END-IF.
