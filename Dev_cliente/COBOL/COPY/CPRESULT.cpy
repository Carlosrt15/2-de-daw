@@ -0,0 +1,5 @@
+       01  RESULT-RECORD.
+           05  RS-NUM1             PIC 9(5).
+           05  RS-NUM2             PIC 9(5).
+           05  RS-RESULTADO        PIC 9(10).
+           05  RS-OPERACION        PIC X(1).
