@@ -0,0 +1,7 @@
+       01  AUDIT-RECORD.
+           05  AU-FECHA            PIC 9(8).
+           05  AU-JOB-ID           PIC X(8).
+           05  AU-NUM1             PIC 9(5).
+           05  AU-NUM2             PIC 9(5).
+           05  AU-RESULTADO        PIC 9(10).
+           05  AU-OPERACION        PIC X(1).
