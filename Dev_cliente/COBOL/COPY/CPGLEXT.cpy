@@ -0,0 +1,18 @@
+       01  GL-HEADER-RECORD.
+           05  GL-TIPO-REG-H       PIC X(1) VALUE 'H'.
+           05  GL-FECHA-CORRIDA    PIC 9(8).
+           05  GL-CANT-REGISTROS   PIC 9(7).
+           05  FILLER              PIC X(25).
+
+       01  GL-DETALLE-RECORD.
+           05  GL-TIPO-REG-D       PIC X(1) VALUE 'D'.
+           05  GL-NUM1             PIC 9(5).
+           05  GL-NUM2             PIC 9(5).
+           05  GL-OPERACION        PIC X(1).
+           05  GL-RESULTADO        PIC 9(10).
+           05  FILLER              PIC X(19).
+
+       01  GL-TRAILER-RECORD.
+           05  GL-TIPO-REG-T       PIC X(1) VALUE 'T'.
+           05  GL-TOTAL-CONTROL    PIC 9(10).
+           05  FILLER              PIC X(30).
