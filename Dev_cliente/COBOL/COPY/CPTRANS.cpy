@@ -0,0 +1,4 @@
+       01  TRANS-RECORD.
+           05  TR-NUM1             PIC X(5).
+           05  TR-NUM2             PIC X(5).
+           05  TR-OPERACION        PIC X(1).
