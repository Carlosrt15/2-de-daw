@@ -0,0 +1,8 @@
+       01  RESIDX-RECORD.
+           05  RX-CLAVE.
+               10  RX-FECHA        PIC 9(8).
+               10  RX-SECUENCIA    PIC 9(7).
+           05  RX-NUM1             PIC 9(5).
+           05  RX-NUM2             PIC 9(5).
+           05  RX-OPERACION        PIC X(1).
+           05  RX-RESULTADO        PIC 9(10).
