@@ -0,0 +1,5 @@
+       01  ERROR-RECORD.
+           05  ER-NUM1             PIC X(5).
+           05  ER-NUM2             PIC X(5).
+           05  ER-RAZON-COD        PIC X(2).
+           05  ER-RAZON-DESC       PIC X(30).
