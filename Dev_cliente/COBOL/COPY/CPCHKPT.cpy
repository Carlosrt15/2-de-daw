@@ -0,0 +1,5 @@
+       01  CHECKPOINT-RECORD.
+           05  CK-ULTIMO-REGISTRO     PIC 9(9).
+           05  CK-ULTIMO-PROCESADO    PIC 9(7).
+           05  CK-CONTADOR-RECHAZADOS PIC 9(7).
+           05  CK-SUMA-TOTAL          PIC 9(10).
