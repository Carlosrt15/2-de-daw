@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-SUMA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULT-INDEX-FILE ASSIGN TO "RESINDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RX-CLAVE
+               FILE STATUS IS WS-RESIDX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RESULT-INDEX-FILE.
+           COPY CPRESIDX.
+
+       WORKING-STORAGE SECTION.
+       77  WS-RESIDX-STATUS        PIC X(2) VALUE SPACES.
+       77  WS-FECHA-CONSULTA       PIC 9(8) VALUE 0.
+
+       01  WS-SWITCHES.
+           05  WS-SALIR-SW         PIC X VALUE 'N'.
+               88  SALIR-CONSULTA         VALUE 'S'.
+           05  WS-ENCONTRO-SW      PIC X VALUE 'N'.
+               88  SE-ENCONTRO-REGISTRO    VALUE 'S'.
+
+       SCREEN SECTION.
+       01  PANTALLA-CONSULTA.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 1 VALUE
+               "=====================================================".
+           05  LINE 2 COL 1 VALUE
+               "     CONSULTA DE RESULTADOS - SUMA-NUMEROS".
+           05  LINE 3 COL 1 VALUE
+               "=====================================================".
+           05  LINE 5 COL 1 VALUE
+               "Fecha a consultar (AAAAMMDD), 0 para salir: ".
+           05  COL PLUS 1 PIC 9(8) USING WS-FECHA-CONSULTA.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 2000-ATENDER-CONSULTA
+               UNTIL SALIR-CONSULTA
+
+           PERFORM 9000-FINALIZAR
+
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT RESULT-INDEX-FILE
+           IF WS-RESIDX-STATUS NOT = "00"
+               DISPLAY "ERROR AL ABRIR RESINDX, STATUS: "
+                   WS-RESIDX-STATUS
+               MOVE 'S' TO WS-SALIR-SW
+           END-IF.
+
+       2000-ATENDER-CONSULTA.
+           DISPLAY PANTALLA-CONSULTA
+           ACCEPT PANTALLA-CONSULTA
+
+           IF WS-FECHA-CONSULTA = 0
+               MOVE 'S' TO WS-SALIR-SW
+           ELSE
+               PERFORM 3000-MOSTRAR-RESULTADOS
+           END-IF.
+
+       3000-MOSTRAR-RESULTADOS.
+           MOVE 'N' TO WS-ENCONTRO-SW
+           MOVE WS-FECHA-CONSULTA TO RX-FECHA
+           MOVE ZEROES TO RX-SECUENCIA
+
+           START RESULT-INDEX-FILE KEY IS NOT LESS THAN RX-CLAVE
+               INVALID KEY
+                   MOVE "23" TO WS-RESIDX-STATUS
+           END-START
+
+           PERFORM 3100-LEER-SIGUIENTE
+               UNTIL WS-RESIDX-STATUS NOT = "00"
+                  OR RX-FECHA NOT = WS-FECHA-CONSULTA
+
+           IF NOT SE-ENCONTRO-REGISTRO
+               DISPLAY "NO HAY RESULTADOS PARA LA FECHA "
+                   WS-FECHA-CONSULTA
+           END-IF.
+
+       3100-LEER-SIGUIENTE.
+           READ RESULT-INDEX-FILE NEXT RECORD
+               AT END
+                   MOVE "10" TO WS-RESIDX-STATUS
+               NOT AT END
+                   IF RX-FECHA = WS-FECHA-CONSULTA
+                       MOVE 'S' TO WS-ENCONTRO-SW
+                       DISPLAY RX-NUM1 " " RX-OPERACION " " RX-NUM2
+                           " = " RX-RESULTADO
+                   END-IF
+           END-READ.
+
+       9000-FINALIZAR.
+           CLOSE RESULT-INDEX-FILE.
