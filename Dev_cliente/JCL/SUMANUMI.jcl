@@ -0,0 +1,45 @@
+//SUMANUMI JOB (ACCTNO),'SUMA NUMEROS-INSTALL',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* JOB DE INSTALACION - SE CORRE UNA SOLA VEZ, A MANO, ANTES DE
+//* LA PRIMERA EJECUCION DE SUMANUM.JCL. DEFINE LAS BASES GDG DE
+//* TRANSACCIONES/RESULTADOS/AUDITORIA/EXTRACTO GL (LAS NUEVAS
+//* GENERACIONES LAS CREA CADA NOCHE EL PROPIO SUMANUM VIA LA
+//* DISPOSICION NEW/(+1) DE LOS DD DE STEP010) Y LOS DATASETS FIJOS
+//* CHKPTFIL/RESINDX QUE PERSISTEN ENTRE CORRIDAS. UN OPERADOR
+//* REVISA EL RC A MANO; NO SE FUERZA MAXCC PORQUE ESTE JOB NO
+//* CORRE DE FORMA DESATENDIDA CADA NOCHE.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.SUMANUM.TRANS) -
+              LIMIT(30) -
+              NOEMPTY -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SUMANUM.RESULT) -
+              LIMIT(30) -
+              NOEMPTY -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SUMANUM.AUDIT) -
+              LIMIT(90) -
+              NOEMPTY -
+              SCRATCH)
+  DEFINE GDG (NAME(PROD.SUMANUM.GLEXTR) -
+              LIMIT(30) -
+              NOEMPTY -
+              SCRATCH)
+  DEFINE CLUSTER (NAME(PROD.SUMANUM.CHKPT) -
+                  NUMBERED -
+                  RECORDSIZE(33 33) -
+                  RECORDS(10 5) -
+                  REUSE) -
+         DATA (NAME(PROD.SUMANUM.CHKPT.DATA))
+  DEFINE CLUSTER (NAME(PROD.SUMANUM.RESINDX) -
+                  INDEXED -
+                  KEYS(15 0) -
+                  RECORDSIZE(36 36) -
+                  RECORDS(50000 10000)) -
+         DATA (NAME(PROD.SUMANUM.RESINDX.DATA)) -
+         INDEX (NAME(PROD.SUMANUM.RESINDX.INDEX))
+/*
