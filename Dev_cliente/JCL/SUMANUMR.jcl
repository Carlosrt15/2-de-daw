@@ -0,0 +1,40 @@
+//SUMANUMR JOB (ACCTNO),'SUMA NUMEROS-RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* JOB DE REINICIO - SE LANZA A MANO (O DESDE EL SCHEDULER) SOLO
+//* CUANDO SUMANUM.JCL ABENDO DESPUES DE HABER ABIERTO TRANENT.
+//* REUTILIZA LA GENERACION (0) - LA QUE QUEDO EN KEEP DE LA
+//* CORRIDA QUE ABENDO - EN VEZ DE DEFINIR/ALOCAR UNA GENERACION
+//* NUEVA (+1). SUMA-NUMEROS LEE CHKPTFIL, OMITE LOS REGISTROS DE
+//* TRANENT YA PROCESADOS Y ABRE RESUSAL/ERRLOG/AUDITLOG EN MODO
+//* EXTEND PARA CONTINUAR ANEXANDO A LA SALIDA PARCIAL DE LA
+//* CORRIDA ANTERIOR EN VEZ DE SOBRESCRIBIRLA. GLEXTR SE REGENERA
+//* COMPLETO AL FINAL A PARTIR DE TODO RESUSAL (ANTES Y DESPUES
+//* DEL REINICIO), ASI QUE SE ABRE SOBRE LA MISMA GENERACION (0)
+//* EN DISP=OLD PARA QUE EL PROGRAMA LA REESCRIBA DE PRINCIPIO A
+//* FIN.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SUMANUM
+//STEPLIB  DD DSN=PROD.SUMANUM.LOADLIB,DISP=SHR
+//TRANENT  DD DSN=PROD.SUMANUM.TRANS(0),DISP=SHR
+//RESUSAL  DD DSN=PROD.SUMANUM.RESULT(0),
+//             DISP=(MOD,CATLG,KEEP)
+//ERRLOG   DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.SUMANUM.AUDIT(0),
+//             DISP=(MOD,CATLG,KEEP)
+//CHKPTFIL DD DSN=PROD.SUMANUM.CHKPT,DISP=OLD
+//RESINDX  DD DSN=PROD.SUMANUM.RESINDX,DISP=SHR
+//GLEXTR   DD DSN=PROD.SUMANUM.GLEXTR(0),
+//             DISP=(OLD,CATLG,KEEP)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEPCHK - IGUAL QUE EN EL JOB NOCTURNO, ALERTA SI EL REINICIO
+//* VUELVE A FALLAR.
+//*--------------------------------------------------------------
+//STEPCHK  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+SUMANUM REINICIO (STEP010) TERMINO CON RC DISTINTO DE CERO
+/*
+//SYSUT2   DD SYSOUT=*
