@@ -0,0 +1,76 @@
+//SUMANUM  JOB (ACCTNO),'SUMA NUMEROS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------
+//* JOB NOCTURNO - EJECUTA SUMA-NUMEROS EN MODO BATCH. GENERA UNA
+//* NUEVA GENERACION (+1) DE LOS GDG DE TRANSACCIONES/RESULTADOS/
+//* AUDITORIA/EXTRACTO GL CADA NOCHE. LAS BASES GDG Y LOS DATASETS
+//* FIJOS CHKPTFIL/RESINDX SE DEFINEN UNA SOLA VEZ CON SUMANUMI.JCL
+//* ANTES DE LA PRIMERA CORRIDA - ESTE JOB NO LOS REDEFINE, PORQUE
+//* REDEFINIRLOS CADA NOCHE HARIA FALLAR EL STEP TODAS LAS NOCHES
+//* SALVO LA PRIMERA. EL SCHEDULER VALIDA EL RC DE STEP010 Y EL
+//* STEPCHK DE ABAJO PARA CONFIRMAR QUE CORRIO BIEN. SI STEP010
+//* ABENDA, SI YA SE PROCESARON TRANSACCIONES LAS GENERACIONES
+//* QUEDAN EN KEEP (NO DELETE) PARA QUE SUMANUMR.JCL PUEDA
+//* REINICIAR DESDE EL CHECKPOINT EN VEZ DE PERDER LO AVANZADO.
+//*--------------------------------------------------------------
+//* STEP008 - ATERRIZA EL FEED DE TRANSACCIONES DEL DIA (YA DEJADO
+//* POR EL PROCESO UPSTREAM EN PROD.SUMANUM.TRANS.FEED) COMO UNA
+//* NUEVA GENERACION DEL GDG DE TRANENT. STEP010 NO PUEDE ABRIR
+//* COMO INPUT, EN EL MISMO STEP, UNA GENERACION QUE EL QUEDA
+//* CREANDO VACIA CON DISP=NEW - POR ESO SE POBLA AQUI, EN UN STEP
+//* ANTERIOR, Y STEP010 SOLO LA LEE (DISP=SHR) UNA VEZ CATALOGADA.
+//*--------------------------------------------------------------
+//STEP008  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.SUMANUM.TRANS.FEED,DISP=SHR
+//SYSUT2   DD DSN=PROD.SUMANUM.TRANS(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=11,BLKSIZE=0)
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=SUMANUM,COND=(0,NE,STEP008)
+//STEPLIB  DD DSN=PROD.SUMANUM.LOADLIB,DISP=SHR
+//* LA GENERACION (+1) QUE STEP008 ACABA DE CATALOGAR PASA A SER
+//* LA GENERACION (0) (LA MAS RECIENTE) PARA LOS STEPS SIGUIENTES
+//* DE ESTE MISMO JOB - POR ESO SE REFERENCIA COMO (0) AQUI, Y SE
+//* ABRE EN SHR, NUNCA EN NEW, PORQUE YA EXISTE Y YA TIENE DATOS.
+//TRANENT  DD DSN=PROD.SUMANUM.TRANS(0),DISP=SHR
+//RESUSAL  DD DSN=PROD.SUMANUM.RESULT(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//ERRLOG   DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.SUMANUM.AUDIT(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(2,2),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//* CHKPTFIL ES UN DATASET FIJO (NO GDG) QUE SOBREVIVE ENTRE
+//* CORRIDAS PARA QUE UN RESTART PUEDA RETOMAR DONDE SE QUEDO.
+//CHKPTFIL DD DSN=PROD.SUMANUM.CHKPT,DISP=OLD
+//* RESINDX ES UN VSAM KSDS FIJO (NO GDG) QUE ACUMULA EL
+//* HISTORICO DE RESULTADOS PARA LA CONSULTA EN LINEA CONSULTA-SUMA.
+//RESINDX  DD DSN=PROD.SUMANUM.RESINDX,DISP=SHR
+//* GLEXTR ES EL EXTRACTO DE GL (ENCABEZADO/DETALLE/PIE) QUE
+//* ALIMENTA EL JOB DE CONTABILIZACION EN EL GL.
+//GLEXTR   DD DSN=PROD.SUMANUM.GLEXTR(+1),
+//             DISP=(NEW,CATLG,KEEP),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------
+//* STEPCHK - SOLO CORRE SI STEP010 TERMINO CON RC DISTINTO DE 0.
+//* SU EJECUCION ES LA SENAL PARA EL SCHEDULER DE QUE LA CORRIDA
+//* DE ANOCHE FALLO Y HAY QUE AVISAR EN VEZ DE REVISAR A MANO. SI
+//* EL RC ES DISTINTO DE CERO PORQUE STEP010 NO PUDO ABRIR ALGUNO
+//* DE SUS ARCHIVOS O EL EXTRACTO GL, CORRESPONDE LANZAR
+//* SUMANUMR.JCL PARA REINICIAR EN VEZ DE RECORRER ESTE MISMO JOB.
+//*--------------------------------------------------------------
+//STEPCHK  EXEC PGM=IEBGENER,COND=(0,EQ,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+SUMANUM STEP010 TERMINO CON RC DISTINTO DE CERO - REVISAR SYSOUT
+Y LANZAR SUMANUMR SI CORRESPONDE REINICIAR
+/*
+//SYSUT2   DD SYSOUT=*
